@@ -0,0 +1,20 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> one standard country - keyed by the full name so it can be
+      *> looked up with the same text airfile carries in f-country.
+           03  (prefix)-code           pic x(2).
+           03  (prefix)-name           pic x(20).
