@@ -14,12 +14,30 @@
       * on an "as is" basis and is for use at your own risk.
       *
       ******************************************************************
-       program-id aircode.
+       identification division.
+       program-id. aircode.
 
+      *> lock mode is automatic: GnuCOBOL does not take an automatic
+      *> lock on an input-only open, so airfile is opened i-o here
+      *> (aircode never writes to it) purely so a lookup's reads
+      *> participate in the same automatic locking airmaint uses - a
+      *> read here now takes the same kind of automatic lock airmaint's
+      *> read-for-update does, so a lookup can't land on a record
+      *> airmaint is in the middle of rewriting.
        select airfile assign airfile-name
            organization indexed
            record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
            file status is fstat
+           lock mode is automatic
+           access dynamic.
+
+       select cntfile assign cntfile-name
+           organization indexed
+           record key is cnt-code with no duplicates
+           file status is cnt-fstat
            access dynamic.
 
        data division.
@@ -27,23 +45,44 @@
        01  f-rec.
        copy "airrec.cpy" replacing ==(prefix)== by ==f==.
 
+       fd  cntfile.
+       01  cnt-rec.
+       copy "aircnt.cpy" replacing ==(prefix)== by ==cnt==.
+
        working-storage section.
+       01  airfile-name        pic x(256).
+
        01  fstat.
            03  fstat-1         pic 9.
            03  fstat-2x.
                05  fstat-2     pic 9.
 
+       01  cntfile-name        pic x(256).
+       78  aircounters-dat             value "dd_aircounters".
+
+       01  cnt-fstat.
+           03  cnt-fstat-1     pic 9.
+           03  cnt-fstat-2x.
+               05  cnt-fstat-2 pic 9.
+
        01  airport-found   pic 9.
        01  airport         pic x(5).
        78 airport-dat                  value "dd_airports".
+
+      *> return-code values handed back to a batch or scheduler
+      *> caller - set fresh on every call so one bad lookup doesn't
+      *> leave a stale code behind for the next, unrelated call.
+       78  rc-success                  value 0.
+       78  rc-not-found                value 4.
+       78  rc-file-error               value 8.
        *> variables for get-code-matches
-       01 aircode-array                pic x(300).
+       01 aircode-array                pic x(750).
        01 aircode-matches              redefines
-          aircode-array pic x(30) occurs 10.
+           aircode-array pic x(30) occurs 25.
        01 idx                          pic 9(3).
        01 j                            pic 9(3).
        01 prefix-length                pic 9(3).
-       78 maxtoreturn                  value 10.
+       78 maxtoreturn                  value 25.
 
        *> variables for distance calculations
        01  lat1        comp-2.
@@ -52,6 +91,37 @@
        01  long2       comp-2.
        01  distance        comp-2.
        01  distance-m      comp-2.
+       01  distance-nmi    comp-2.
+       01  flight-time-hrs comp-2.
+       01  flight-time-total-min comp-2.
+
+      *> average cruise speed used for the flight-time estimate, in
+      *> km/h - overridable via the dd_cruisespeed environment setting.
+       01  cruise-speed-kmh    comp-2 value 800.
+       01  cruise-speed-token  pic x(10).
+       78  cruise-speed-dat            value "dd_cruisespeed".
+
+      *> working fields for the departure/arrival local-time
+      *> conversion - all in minutes since local midnight, signed so
+      *> an offset difference can run either direction.
+       01  dep-hours           pic 9(2).
+       01  dep-mins            pic 9(2).
+       01  dep-time-min        pic s9(5) comp.
+       01  arr-time-min-raw    pic s9(6) comp.
+       01  arr-time-min        pic s9(5) comp.
+       01  arr-hours           pic 9(2).
+       01  arr-mins            pic 9(2).
+       01  origin-offset-min   pic s9(5) comp.
+       01  dest-offset-min     pic s9(5) comp.
+
+      *> shared working storage for converting one utc-offset field
+      *> (sign/hours/mins) into signed minutes - used the same way
+      *> file-angle/out-angle are shared by convert-angle.
+       01  offset-angle.
+           07  oa-sign         pic x.
+           07  oa-hours        pic 9(2).
+           07  oa-mins         pic 9(2).
+       01  offset-result-min   pic s9(5) comp.
 
        *> variable for converting angles as specified in airport file
        01  file-angle.
@@ -60,11 +130,30 @@
                    07  fa-mins    pic 9(6).
        01  out-angle       comp-2.
 
+      *> working fields for the bounding-box search - convert-angle's
+      *> result is in radians, so it's converted back to decimal
+      *> degrees here for a straight compare against lnk-min-lat etc.
+       01  bbox-lat-degrees   comp-2.
+       01  bbox-long-degrees  comp-2.
+
        78  radius-of-earth value 6371.  *> radius of earth in KM
        78  km-per-mile value 1.609344.
+       78  km-per-nm value 1.852.
 
        01 fp-helper comp-2.
 
+      *> variables for the soundex-based "did you mean" fallback.
+       01  sx-query-text       pic x(30).
+       01  sx-target-code      pic x(4).
+       01  sx-field-code       pic x(4).
+       01  sx-input            pic x(30).
+       01  sx-code             pic x(4).
+       01  sx-letter           pic x.
+       01  sx-digit            pic x.
+       01  sx-prev-digit       pic x.
+       01  sx-i                pic 9(3).
+       01  sx-out-len          pic 9(3).
+
        01  a1-rec.
        copy "airrec.cpy" replacing ==(prefix)== by ==a1==.
        01  a2-rec.
@@ -82,8 +171,17 @@
                            by value lnk-prefix-text
                            by reference lnk-rec
                            by reference lnk-distance-result
-                           by reference lnk-matched-codes-array.
+                           by reference lnk-matched-codes-array
+                           by value lnk-radius-km
+                           by value lnk-location-text
+                           by value lnk-departure-time
+                           by reference lnk-arrival-time
+                           by value lnk-min-lat
+                           by value lnk-max-lat
+                           by value lnk-min-long
+                           by value lnk-max-long.
        main section.
+           move rc-success to return-code
            evaluate true
                when get-matches
                    perform get-code-matches
@@ -97,6 +195,19 @@
                    perform close-airfile
                when display-record
                    perform display-airport
+               when get-nearby
+                   perform find-nearby-airports
+               when get-by-city
+                   perform find-by-city
+               when get-by-name
+                   perform find-by-name
+               when get-suggestions
+                   move lnk-location-text to sx-query-text
+                   perform suggest-similar-airports
+               when get-arrival-time
+                   perform calculate-arrival-time
+               when get-by-bbox
+                   perform find-in-bounding-box
            end-evaluate
            exit program
        .
@@ -125,8 +236,11 @@
                    perform display-airport
                    move f-rec to a2-rec
                    perform calculate-airport-distance
+                   move distance to distance-km-raw
                    move distance to distance-km
                    move distance-m to distance-miles
+                   move distance-nmi to distance-nm
+                   move flight-time-total-min to flight-time-min
                end-if
            end-if
        .
@@ -155,9 +269,151 @@
                                * function cos (long2 - long1))
                * radius-of-earth
            compute distance-m = distance / km-per-mile
+           compute distance-nmi = distance / km-per-nm
+           compute flight-time-hrs = distance / cruise-speed-kmh
+           compute flight-time-total-min = flight-time-hrs * 60
+       .
+
+       convert-offset-to-minutes section.
+           compute offset-result-min = oa-hours * 60 + oa-mins
+           if oa-sign = "-"
+               multiply -1 by offset-result-min
+           end-if
+       .
+
+      *> converts lnk-departure-time (local at lnk-airport1) into
+      *> lnk-arrival-time (local at lnk-airport2), by adding the
+      *> flight time from calculate-airport-distance and the two
+      *> airports' utc-offset difference, then normalizing back into
+      *> a 0-2359 clock.
+       calculate-arrival-time section.
+           move 0 to lnk-arrival-time
+           move lnk-airport1 to airport
+           perform find-airport
+           if airport-found = 1
+               move f-rec to a1-rec
+               move lnk-airport2 to airport
+               perform find-airport
+               if airport-found = 1
+                   move f-rec to a2-rec
+                   perform calculate-airport-distance
+
+                   move a1-utc-offset-sign to oa-sign
+                   move a1-utc-offset-hours to oa-hours
+                   move a1-utc-offset-mins to oa-mins
+                   perform convert-offset-to-minutes
+                   move offset-result-min to origin-offset-min
+
+                   move a2-utc-offset-sign to oa-sign
+                   move a2-utc-offset-hours to oa-hours
+                   move a2-utc-offset-mins to oa-mins
+                   perform convert-offset-to-minutes
+                   move offset-result-min to dest-offset-min
+
+                   compute dep-hours = lnk-departure-time / 100
+                   compute dep-mins =
+                       lnk-departure-time - (dep-hours * 100)
+                   compute dep-time-min = dep-hours * 60 + dep-mins
+
+                   compute arr-time-min-raw = dep-time-min
+                       + flight-time-total-min
+                       + (dest-offset-min - origin-offset-min)
+
+                   compute arr-time-min =
+                       function mod(arr-time-min-raw, 1440)
+                   if arr-time-min < 0
+                       add 1440 to arr-time-min
+                   end-if
+
+                   compute arr-hours = arr-time-min / 60
+                   compute arr-mins = arr-time-min - (arr-hours * 60)
+                   compute lnk-arrival-time = arr-hours * 100 + arr-mins
+               end-if
+           end-if
        .
 
 
+      *> finds every airport within lnk-radius-km of lnk-airport1,
+      *> reusing the same spherical law of cosines logic as
+      *> calculate-airport-distance, and returns them the same way
+      *> get-code-matches returns its prefix matches.
+       find-nearby-airports section.
+           move 0 to idx
+           initialize aircode-array
+           move lnk-airport1 to airport
+           perform find-airport
+           if airport-found = 1
+               move f-rec to a1-rec
+               move low-values to f-code
+               start airfile key >= f-code
+               not invalid key
+                   read airfile next record
+                   perform until idx >= maxtoreturn
+                       if a1-code not = f-code
+                           move f-rec to a2-rec
+                           perform calculate-airport-distance
+                           if distance <= lnk-radius-km
+                               add 1 to idx
+                               string f-code delimited by space
+                                      "-" delimited by space
+                                      f-name delimited by size
+                                      into aircode-matches(idx)
+                           end-if
+                       end-if
+                       read airfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+               end-start
+           end-if
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+      *> full-file scan for every airport whose converted lat/long
+      *> falls inside the lnk-min-lat/max-lat/min-long/max-long box,
+      *> returned the same way get-code-matches returns its array.
+       find-in-bounding-box section.
+           move 0 to idx
+           initialize aircode-array
+           move low-values to f-code
+           start airfile key >= f-code
+           not invalid key
+               read airfile next record
+               perform until idx >= maxtoreturn
+                   move f-latitude to file-angle
+                   perform convert-angle
+                   compute bbox-lat-degrees =
+                       (out-angle * 180) / function pi
+
+                   move f-longitude to file-angle
+                   perform convert-angle
+                   compute bbox-long-degrees =
+                       (out-angle * 180) / function pi
+
+                   if bbox-lat-degrees >= lnk-min-lat
+                           and bbox-lat-degrees <= lnk-max-lat
+                           and bbox-long-degrees >= lnk-min-long
+                           and bbox-long-degrees <= lnk-max-long
+                       add 1 to idx
+                       string f-code delimited by space
+                              "-" delimited by space
+                              f-name delimited by size
+                              into aircode-matches(idx)
+                   end-if
+                   read airfile next record
+                   at end
+                       exit perform
+                   end-read
+               end-perform
+           end-start
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
        convert-angle section.
        *> converts the ASCII file value to a floating point RADIAN value.
            if fa-mins = 0
@@ -186,30 +442,108 @@
                    " Lon:" f-long-sign f-long-degs "." f-long-mins
        .
 
+      *> lnk-airport2, normally unused on a get-matches call, doubles
+      *> as a paging cursor: when the caller passes back the last code
+      *> from a previous page, the scan resumes just after it instead
+      *> of restarting at the top of the prefix.
        get-code-matches section.
            move 0 to idx
            initialize aircode-array
            move 0 to prefix-length
            inspect lnk-prefix-text tallying prefix-length
                                        for characters before space
-           move lnk-prefix-text to f-code
-           start airfile key >= f-code
-           not invalid key
+           if lnk-airport2 not = spaces
+               move lnk-airport2 to f-code
+               start airfile key > f-code
+                   not invalid key
+                       perform collect-prefix-matches
+               end-start
+           else
+               move lnk-prefix-text to f-code
+               start airfile key >= f-code
+                   not invalid key
+                       perform collect-prefix-matches
+               end-start
+           end-if
+           *> copy the results we've got back to the result collection.
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+       collect-prefix-matches section.
+           read airfile next record
+           perform until f-code(1:prefix-length) not =
+                           lnk-prefix-text or idx >= maxtoreturn
+               add 1 to idx
+               string f-code delimited by space
+                      "-" delimited by space
+                       f-name delimited by size
+                       into aircode-matches(idx)
                read airfile next record
-               perform until f-code(1:prefix-length) not =
-                               lnk-prefix-text or idx >= maxtoreturn
-                   add 1 to idx
-                   string f-code delimited by space
-                          "-" delimited by space
-                           f-name delimited by size
-                           into aircode-matches(idx)
+               at end
+                   exit perform
+               end-read
+           end-perform
+       .
+
+      *> resolves a city name (or prefix of one) to its airport codes
+      *> via the f-city alternate key, the same way get-code-matches
+      *> resolves a code prefix via the primary key.
+       find-by-city section.
+           move 0 to idx
+           initialize aircode-array
+           move 0 to prefix-length
+           inspect lnk-location-text tallying prefix-length
+                                       for characters before space
+           move lnk-location-text to f-city
+           start airfile key >= f-city
+               not invalid key
                    read airfile next record
-                   at end
-                       exit perform
-                   end-read
-               end-perform
+                   perform until f-city(1:prefix-length) not =
+                                   lnk-location-text(1:prefix-length)
+                                       or idx >= maxtoreturn
+                       add 1 to idx
+                       string f-code delimited by space
+                              "-" delimited by space
+                              f-name delimited by size
+                              into aircode-matches(idx)
+                       read airfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+           end-start
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+      *> same as find-by-city but resolves on the f-name alternate key.
+       find-by-name section.
+           move 0 to idx
+           initialize aircode-array
+           move 0 to prefix-length
+           inspect lnk-location-text tallying prefix-length
+                                       for characters before space
+           move lnk-location-text to f-name
+           start airfile key >= f-name
+               not invalid key
+                   read airfile next record
+                   perform until f-name(1:prefix-length) not =
+                                   lnk-location-text(1:prefix-length)
+                                       or idx >= maxtoreturn
+                       add 1 to idx
+                       string f-code delimited by space
+                              "-" delimited by space
+                              f-name delimited by size
+                              into aircode-matches(idx)
+                       read airfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
            end-start
-           *> copy the results we've got back to the result collection.
            perform varying j from 1 by 1 until j > idx
                move aircode-matches(j) to lnk-matched-codes(j)
            end-perform
@@ -222,23 +556,174 @@
            start airfile key = f-code
            invalid key
                display airport " not found."
+               move airport to sx-query-text
+               perform suggest-similar-airports
            not invalid key
                read airfile next record
                move 1 to airport-found
+               perform increment-usage-counter
+           end-start
+
+           if airport-found = 1
+               move rc-success to return-code
+           else
+               move rc-not-found to return-code
+           end-if
+       .
+
+      *> returns every airport whose name or city soundex-matches
+      *> sx-query-text, the same way get-code-matches returns its
+      *> array - used both as an explicit get-suggestions call and as
+      *> find-airport's automatic "did you mean" fallback on a miss.
+       suggest-similar-airports section.
+           move 0 to idx
+           initialize aircode-array
+           move sx-query-text to sx-input
+           perform calculate-soundex
+           move sx-code to sx-target-code
+
+           move low-values to f-code
+           start airfile key >= f-code
+           not invalid key
+               read airfile next record
+               perform until idx >= maxtoreturn
+                   move f-name to sx-input
+                   perform calculate-soundex
+                   move sx-code to sx-field-code
+                   if sx-field-code = sx-target-code
+                       add 1 to idx
+                       string f-code delimited by space
+                              "-" delimited by space
+                              f-name delimited by size
+                              into aircode-matches(idx)
+                   else
+                       move f-city to sx-input
+                       perform calculate-soundex
+                       move sx-code to sx-field-code
+                       if sx-field-code = sx-target-code
+                           add 1 to idx
+                           string f-code delimited by space
+                                  "-" delimited by space
+                                  f-name delimited by size
+                                  into aircode-matches(idx)
+                       end-if
+                   end-if
+                   read airfile next record
+                   at end
+                       exit perform
+                   end-read
+               end-perform
+           end-start
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+      *> classic 4-character soundex encoding of sx-input, left in
+      *> sx-code: first letter kept as-is, remaining consonants mapped
+      *> to digits 1-6, vowels/h/w/y dropped, adjacent duplicate digits
+      *> collapsed, result padded with zeroes.
+       calculate-soundex section.
+           move spaces to sx-code
+           move function upper-case(sx-input) to sx-input
+           move 0 to sx-out-len
+           move "0" to sx-prev-digit
+
+           move 1 to sx-i
+           perform until sx-i > length of sx-input
+                           or sx-out-len not = 0
+               move sx-input(sx-i:1) to sx-letter
+               if sx-letter not = space
+                   move sx-letter to sx-code(1:1)
+                   move 1 to sx-out-len
+                   perform soundex-digit-for-letter
+                   move sx-digit to sx-prev-digit
+               end-if
+               add 1 to sx-i
+           end-perform
+
+           perform until sx-i > length of sx-input or sx-out-len >= 4
+               move sx-input(sx-i:1) to sx-letter
+               if sx-letter not = space
+                   perform soundex-digit-for-letter
+                   if sx-digit not = "0"
+                           and sx-digit not = sx-prev-digit
+                       add 1 to sx-out-len
+                       move sx-digit to sx-code(sx-out-len:1)
+                   end-if
+                   move sx-digit to sx-prev-digit
+               end-if
+               add 1 to sx-i
+           end-perform
+
+           inspect sx-code converting spaces to zeroes
+       .
+
+       soundex-digit-for-letter section.
+           evaluate sx-letter
+               when "B" when "F" when "P" when "V"
+                   move "1" to sx-digit
+               when "C" when "G" when "J" when "K"
+               when "Q" when "S" when "X" when "Z"
+                   move "2" to sx-digit
+               when "D" when "T"
+                   move "3" to sx-digit
+               when "L"
+                   move "4" to sx-digit
+               when "M" when "N"
+                   move "5" to sx-digit
+               when "R"
+                   move "6" to sx-digit
+               when other
+                   move "0" to sx-digit
+           end-evaluate
+       .
+
+      *> bumps the usage counter for the code just resolved by
+      *> find-airport - the source for the top-queried-airports
+      *> report (airtopq).
+       increment-usage-counter section.
+           move f-code to cnt-code
+           start cntfile key = cnt-code
+               invalid key
+                   move 1 to cnt-count
+                   write cnt-rec
+               not invalid key
+                   read cntfile next record
+                   add 1 to cnt-count
+                   rewrite cnt-rec
            end-start
        .
 
        open-airfile section.
            display airport-dat upon environment-name
            accept airfile-name from environment-value
-           open input airfile
+           open i-o airfile
            if fstat-1 not = 0
                 display "Error opening airport data"
+                move rc-file-error to return-code
+           end-if
+
+           display cruise-speed-dat upon environment-name
+           accept cruise-speed-token from environment-value
+           if cruise-speed-token not = spaces
+               compute cruise-speed-kmh =
+                   function numval(cruise-speed-token)
+           end-if
+
+           display aircounters-dat upon environment-name
+           accept cntfile-name from environment-value
+           open i-o cntfile
+           if cnt-fstat-1 not = 0
+               open output cntfile
+               close cntfile
+               open i-o cntfile
            end-if
        .
 
        close-airfile section.
            close airfile
+           close cntfile
        .
 
-       end program.
+       end program aircode.
