@@ -28,4 +28,12 @@
                    07  (prefix)-long-sign    pic x.
                    07  (prefix)-long-degs    pic 9(3).
                    07  (prefix)-long-mins    pic 9(6).
+           03  (prefix)-elevation      pic 9(5).
+      *> offset from UTC of this airport's local time, used to convert
+      *> a departure local time at one airport into an arrival local
+      *> time at another.
+           03  (prefix)-utc-offset.
+               05  (prefix)-utc-offset-sign    pic x.
+               05  (prefix)-utc-offset-hours   pic 9(2).
+               05  (prefix)-utc-offset-mins    pic 9(2).
 
