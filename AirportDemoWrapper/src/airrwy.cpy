@@ -0,0 +1,27 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> one runway belonging to the airport named in (prefix)-code -
+      *> a child record of airrec.cpy, keyed by the owning airport code
+      *> plus a runway sequence number so one airport can carry many.
+           03  (prefix)-key.
+               05  (prefix)-code          pic x(4).
+               05  (prefix)-seq           pic 9(2).
+           03  (prefix)-length            pic 9(5).
+           03  (prefix)-surface           pic x(10).
+           03  (prefix)-lighting          pic x.
+               88  (prefix)-lighted               value "Y".
+               88  (prefix)-unlighted             value "N".
