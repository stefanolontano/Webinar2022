@@ -0,0 +1,144 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airctysum - walks the airport master file in f-country order
+      *> via an alternate key, the same way find-by-city walks it in
+      *> f-city order, and writes a count of airports for each country
+      *> to the report, with a page break (form feed) between
+      *> countries.
+       identification division.
+       program-id. airctysum.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access dynamic.
+
+       select reportfile assign reportfile-name
+           organization line sequential
+           file status is report-fstat.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  reportfile.
+       01  report-line             pic x(80).
+
+       working-storage section.
+       01  airfile-name            pic x(256).
+       78  airport-dat                    value "dd_airports".
+       01  reportfile-name         pic x(256).
+       78  aircountryrpt-dat              value "dd_countrysummary".
+
+       01  fstat.
+           03  fstat-1             pic 9.
+           03  fstat-2             pic 9.
+
+       01  report-fstat.
+           03  report-fstat-1      pic 9.
+           03  report-fstat-2      pic 9.
+
+       01  current-country         pic x(20).
+       01  country-count           pic 9(7).
+       01  country-count-edited    pic zzzz9.
+       01  countries-reported      pic 9(5) value 0.
+       01  at-end-of-file          pic x value "N".
+           88  no-more-records             value "Y".
+
+       procedure division.
+       main section.
+           perform open-summary-files
+           move low-values to f-country
+           start airfile key >= f-country
+               invalid key
+                   move "Y" to at-end-of-file
+               not invalid key
+                   read airfile next record
+                       at end
+                           move "Y" to at-end-of-file
+                   end-read
+           end-start
+
+           if not no-more-records
+               move f-country to current-country
+               move 0 to country-count
+           end-if
+
+           perform until no-more-records
+               if f-country not = current-country
+                   perform write-country-summary
+                   move f-country to current-country
+                   move 0 to country-count
+               end-if
+               add 1 to country-count
+               read airfile next record
+                   at end
+                       move "Y" to at-end-of-file
+               end-read
+           end-perform
+
+           if country-count > 0
+               perform write-country-summary
+           end-if
+
+           display "Country summary complete - "
+                   countries-reported " countr(y/ies) reported."
+           perform close-summary-files
+           stop run
+       .
+
+       write-country-summary section.
+           move spaces to report-line
+           move country-count to country-count-edited
+           string current-country delimited by size
+                  "  " delimited by size
+                  country-count-edited delimited by size
+                  " airport(s)" delimited by size
+                  into report-line
+           write report-line
+           add 1 to countries-reported
+
+           move spaces to report-line
+           move x"0C" to report-line(1:1)
+           write report-line
+       .
+
+       open-summary-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           if fstat-1 not = 0
+               display "Error opening airport data"
+               stop run
+           end-if
+
+           display aircountryrpt-dat upon environment-name
+           accept reportfile-name from environment-value
+           open output reportfile
+       .
+
+       close-summary-files section.
+           close airfile
+           close reportfile
+       .
+
+       end program airctysum.
