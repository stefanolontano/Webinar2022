@@ -0,0 +1,55 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> audit trail record - one entry per add/change/delete applied
+      *> to the airport master file, in f-code/timestamp order.
+           03  (prefix)-code             pic x(4).
+           03  (prefix)-timestamp        pic x(21).
+           03  (prefix)-action           pic x.
+               88  (prefix)-action-add          value "A".
+               88  (prefix)-action-change       value "C".
+               88  (prefix)-action-delete       value "D".
+           03  (prefix)-user             pic x(8).
+           03  (prefix)-before.
+               05  (prefix)-bef-name     pic x(30).
+               05  (prefix)-bef-city     pic x(30).
+               05  (prefix)-bef-country  pic x(20).
+               05  (prefix)-bef-geo.
+                   07  (prefix)-bef-lat-sign     pic x.
+                   07  (prefix)-bef-lat-degs     pic 9(3).
+                   07  (prefix)-bef-lat-mins     pic 9(6).
+                   07  (prefix)-bef-long-sign    pic x.
+                   07  (prefix)-bef-long-degs    pic 9(3).
+                   07  (prefix)-bef-long-mins    pic 9(6).
+               05  (prefix)-bef-elevation    pic 9(5).
+               05  (prefix)-bef-utc-offset-sign     pic x.
+               05  (prefix)-bef-utc-offset-hours    pic 9(2).
+               05  (prefix)-bef-utc-offset-mins     pic 9(2).
+           03  (prefix)-after.
+               05  (prefix)-aft-name     pic x(30).
+               05  (prefix)-aft-city     pic x(30).
+               05  (prefix)-aft-country  pic x(20).
+               05  (prefix)-aft-geo.
+                   07  (prefix)-aft-lat-sign     pic x.
+                   07  (prefix)-aft-lat-degs     pic 9(3).
+                   07  (prefix)-aft-lat-mins     pic 9(6).
+                   07  (prefix)-aft-long-sign    pic x.
+                   07  (prefix)-aft-long-degs    pic 9(3).
+                   07  (prefix)-aft-long-mins    pic 9(6).
+               05  (prefix)-aft-elevation    pic 9(5).
+               05  (prefix)-aft-utc-offset-sign     pic x.
+               05  (prefix)-aft-utc-offset-hours    pic 9(2).
+               05  (prefix)-aft-utc-offset-mins     pic 9(2).
