@@ -38,6 +38,14 @@
                                 by reference ls-rec
                                 by reference ls-distance-result
                                 by reference ls-matched-codes-array
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
            goback.
        end method.
 
@@ -64,8 +72,106 @@
                                 by reference ls-rec
                                 by reference ls-distance-result
                                 by reference ls-matched-codes-array
-           set size of return-item to 10
-           perform varying i as binary-long from 1 by 1 until i > 10
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
+           set size of return-item to 25
+           perform varying i as binary-long from 1 by 1 until i > 25
+               perform varying matched-code-length from length of ls-matched-codes(i) by -1
+                       until matched-code-length = 0 or ls-matched-codes(i)(matched-code-length:1) not = space
+               end-perform
+               if matched-code-length > 0
+                  set return-item(i) to ls-matched-codes(i)(1:matched-code-length)
+               else
+                  set return-item(i) to null
+               end-if
+           end-perform
+            goback
+       end method.
+
+       *>> <summary>
+       *>> This method finds airport codes whose city matches (starting with) a particular string.
+       *>> </summary>
+       *>> <param name="city">City name to match against.</param>
+       *>> <returns>Array of strings.</returns>
+       method-id GetByCity.
+       local-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
+       01 ls-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==ap==.
+       01 matched-code-length  binary-long.
+       procedure division using by value city as string
+                                         returning return-item as string occurs any.
+            set ls-location-text to city
+            set get-by-city to true
+            call "aircode" using
+                                by value ls-function
+                                by value ls-airport1
+                                by value ls-airport2
+                                by value ls-prefix-text
+                                by reference ls-rec
+                                by reference ls-distance-result
+                                by reference ls-matched-codes-array
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
+           set size of return-item to 25
+           perform varying i as binary-long from 1 by 1 until i > 25
+               perform varying matched-code-length from length of ls-matched-codes(i) by -1
+                       until matched-code-length = 0 or ls-matched-codes(i)(matched-code-length:1) not = space
+               end-perform
+               if matched-code-length > 0
+                  set return-item(i) to ls-matched-codes(i)(1:matched-code-length)
+               else
+                  set return-item(i) to null
+               end-if
+           end-perform
+            goback
+       end method.
+
+       *>> <summary>
+       *>> This method finds airport codes whose name matches (starting with) a particular string.
+       *>> </summary>
+       *>> <param name="airportName">Airport name to match against.</param>
+       *>> <returns>Array of strings.</returns>
+       method-id GetByName.
+       local-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
+       01 ls-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==ap==.
+       01 matched-code-length  binary-long.
+       procedure division using by value airportName as string
+                                         returning return-item as string occurs any.
+            set ls-location-text to airportName
+            set get-by-name to true
+            call "aircode" using
+                                by value ls-function
+                                by value ls-airport1
+                                by value ls-airport2
+                                by value ls-prefix-text
+                                by reference ls-rec
+                                by reference ls-distance-result
+                                by reference ls-matched-codes-array
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
+           set size of return-item to 25
+           perform varying i as binary-long from 1 by 1 until i > 25
                perform varying matched-code-length from length of ls-matched-codes(i) by -1
                        until matched-code-length = 0 or ls-matched-codes(i)(matched-code-length:1) not = space
                end-perform
@@ -106,6 +212,14 @@
                                    by reference ls-rec
                                    by reference ls-distance-result
                                    by reference ls-matched-codes-array
+                                   by value ls-radius-km
+                                   by value ls-location-text
+                                   by value ls-departure-time
+                                   by reference ls-arrival-time
+                                   by value ls-min-lat
+                                   by value ls-max-lat
+                                   by value ls-min-long
+                                   by value ls-max-long
            set return-item to distance-km as binary-long
            goback
        end method.
@@ -184,6 +298,14 @@
                                 by reference ls-rec
                                 by reference ls-distance-result
                                 by reference ls-matched-codes-array
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
            if ap-code of ls-rec not = ""
            then
                set found to true
@@ -208,6 +330,14 @@
                                 by reference ls-rec
                                 by reference ls-distance-result
                                 by reference ls-matched-codes-array
+                                by value ls-radius-km
+                                by value ls-location-text
+                                by value ls-departure-time
+                                by reference ls-arrival-time
+                                by value ls-min-lat
+                                by value ls-max-lat
+                                by value ls-min-long
+                                by value ls-max-long
            goback.
        end method.
 
