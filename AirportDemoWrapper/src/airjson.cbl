@@ -0,0 +1,183 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airjson - a thin service-layer front end for aircode, for a
+      *> caller (e.g. a CGI gateway) that speaks JSON rather than
+      *> COBOL linkage.  Reads one JSON request line from SYSIN,
+      *> {"code1":"xxx"} for a lookup or {"code1":"xxx","code2":"yyy"}
+      *> for a distance, calls aircode exactly as main.cbl does, and
+      *> writes one JSON response line to SYSOUT.  One request per
+      *> run, the same way a CGI script is invoked once per hit.
+       identification division.
+       program-id. airjson.
+
+       working-storage section.
+       01  request-json        pic x(200).
+       01  response-json       pic x(500).
+
+       01  json-tokens         pic x(30) occurs 20.
+       01  token-count         pic 9(3) value 0.
+       01  token-ptr           pic 9(3).
+       01  token-idx           pic 9(3).
+
+       01  req-code1           pic x(4).
+       01  req-code2           pic x(4).
+
+       01  json-number         pic zzzz9.99.
+       01  json-number-text    pic x(10).
+
+      *> mirrors aircode.cbl's rc-success - return-code is a special
+      *> register shared with the caller, but the 78-level constants
+      *> that name its values are private to aircode's own
+      *> working-storage, so each caller that wants to test it names
+      *> its own copy.
+       78  rc-success          value 0.
+
+       local-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
+       01 ls-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==ap==.
+
+       procedure division.
+       main section.
+           accept request-json from sysin
+           perform tokenize-request
+           perform extract-codes
+
+           set open-file to true
+           perform call-aircode-program
+
+           if req-code2 not = spaces
+               perform build-distance-response
+           else
+               perform build-details-response
+           end-if
+
+           set close-file to true
+           perform call-aircode-program
+
+           display response-json upon sysout
+           stop run
+       .
+
+      *> json-tokens ends up holding, alternately, the text between
+      *> each pair of quotes in the request - for {"code1":"JFK"} that
+      *> is "{", "code1", ":", "JFK", "}" - so a field's value always
+      *> sits two tokens after its name.
+       tokenize-request section.
+           move 1 to token-ptr
+           move 0 to token-count
+           perform varying token-idx from 1 by 1
+                   until token-idx > 20
+                       or token-ptr > length of request-json
+               move spaces to json-tokens(token-idx)
+               unstring request-json delimited by '"'
+                   into json-tokens(token-idx)
+                   with pointer token-ptr
+               move token-idx to token-count
+           end-perform
+       .
+
+       extract-codes section.
+           move spaces to req-code1
+           move spaces to req-code2
+           perform varying token-idx from 1 by 1
+                   until token-idx > token-count - 2
+               if json-tokens(token-idx) = "code1"
+                   move function upper-case(json-tokens(token-idx + 2))
+                       to req-code1
+               end-if
+               if json-tokens(token-idx) = "code2"
+                   move function upper-case(json-tokens(token-idx + 2))
+                       to req-code2
+               end-if
+           end-perform
+       .
+
+       build-distance-response section.
+           move req-code1 to ls-airport1
+           move req-code2 to ls-airport2
+           set get-distance to true
+           perform call-aircode-program
+
+           if return-code = rc-success
+               move distance-km-raw to json-number
+               move function trim(json-number) to json-number-text
+               string '{"code1":"' delimited by size
+                      req-code1 delimited by space
+                      '","code2":"' delimited by size
+                      req-code2 delimited by space
+                      '","distanceKm":' delimited by size
+                      json-number-text delimited by space
+                      ',"flightTimeMin":' delimited by size
+                      flight-time-min delimited by size
+                      '}' delimited by size
+                      into response-json
+           else
+               string '{"code1":"' delimited by size
+                      req-code1 delimited by space
+                      '","code2":"' delimited by size
+                      req-code2 delimited by space
+                      '","error":"not found"}' delimited by size
+                      into response-json
+           end-if
+       .
+
+       build-details-response section.
+           move req-code1 to ls-airport1
+           move req-code1 to ls-airport2
+           set get-details to true
+           perform call-aircode-program
+
+           if return-code = rc-success
+               string '{"code":"' delimited by size
+                      ap-code of ls-rec delimited by space
+                      '","name":"' delimited by size
+                      ap-name of ls-rec delimited by space
+                      '","city":"' delimited by size
+                      ap-city of ls-rec delimited by space
+                      '","country":"' delimited by size
+                      ap-country of ls-rec delimited by space
+                      '","found":true}' delimited by size
+                      into response-json
+           else
+               string '{"code":"' delimited by size
+                      req-code1 delimited by space
+                      '","found":false}' delimited by size
+                      into response-json
+           end-if
+       .
+
+       call-aircode-program section.
+           call "aircode" using
+                           by value ls-function
+                           by value ls-airport1
+                           by value ls-airport2
+                           by value ls-prefix-text
+                           by reference ls-rec
+                           by reference ls-distance-result
+                           by reference ls-matched-codes-array
+                           by value ls-radius-km
+                           by value ls-location-text
+                           by value ls-departure-time
+                           by reference ls-arrival-time
+                           by value ls-min-lat
+                           by value ls-max-lat
+                           by value ls-min-long
+                           by value ls-max-long
+       .
+
+       end program airjson.
