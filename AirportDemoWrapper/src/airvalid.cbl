@@ -0,0 +1,133 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airvalid - reads the whole airport master file sequentially
+      *> and writes an exceptions report of any record that would
+      *> confuse convert-angle or a distance calculation: a blank name
+      *> or country, or a lat/long outside its valid range.
+       identification division.
+       program-id. airvalid.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access sequential.
+
+       select exceptfile assign exceptfile-name
+           organization line sequential
+           file status is except-fstat.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  exceptfile.
+       01  except-line            pic x(80).
+
+       working-storage section.
+       01  airfile-name           pic x(256).
+       78  airport-dat                   value "dd_airports".
+       01  exceptfile-name        pic x(256).
+       78  except-dat                    value "dd_airexceptions".
+
+       01  fstat.
+           03  fstat-1            pic 9.
+           03  fstat-2            pic 9.
+
+       01  except-fstat.
+           03  except-fstat-1     pic 9.
+           03  except-fstat-2     pic 9.
+
+       01  records-read           pic 9(7) value 0.
+       01  exceptions-found       pic 9(7) value 0.
+       01  at-end-of-file         pic x value "N".
+           88  no-more-records            value "Y".
+
+       procedure division.
+       main section.
+           perform open-validation-files
+           perform until no-more-records
+               read airfile next record
+                   at end
+                       move "Y" to at-end-of-file
+                   not at end
+                       add 1 to records-read
+                       perform validate-one-record
+               end-read
+           end-perform
+           display "Airport master validation complete."
+           display records-read " records read, "
+                   exceptions-found " exception(s) written."
+           perform close-validation-files
+           stop run
+       .
+
+       validate-one-record section.
+           if f-name = spaces
+               move "Blank airport name" to except-line(6:30)
+               perform write-exception
+           end-if
+
+           if f-country = spaces
+               move "Blank country" to except-line(6:30)
+               perform write-exception
+           end-if
+
+           if f-lat-degs > 90
+               move "Latitude degrees out of range" to
+                   except-line(6:30)
+               perform write-exception
+           end-if
+
+           if f-long-degs > 180
+               move "Longitude degrees out of range" to
+                   except-line(6:30)
+               perform write-exception
+           end-if
+       .
+
+       write-exception section.
+           move spaces to except-line(1:5)
+           move f-code to except-line(1:4)
+           write except-line
+           add 1 to exceptions-found
+       .
+
+       open-validation-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           if fstat-1 not = 0
+               display "Error opening airport data"
+               stop run
+           end-if
+
+           display except-dat upon environment-name
+           accept exceptfile-name from environment-value
+           open output exceptfile
+       .
+
+       close-validation-files section.
+           close airfile
+           close exceptfile
+       .
+
+       end program airvalid.
