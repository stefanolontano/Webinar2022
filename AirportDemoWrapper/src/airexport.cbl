@@ -0,0 +1,150 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airexport - dumps every airfile record whose code starts with
+      *> dd_exportprefix (or every record, if that's blank) to a CSV
+      *> file.  Unlike aircode's get-matches, which returns results in
+      *> a fixed 25-element array, this writes one record at a time
+      *> straight to the output file, so a prefix search of any size
+      *> can be exported in full.
+       identification division.
+       program-id. airexport.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access dynamic.
+
+       select csvfile assign csvfile-name
+           organization line sequential
+           file status is csv-fstat.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  csvfile.
+       01  csv-line               pic x(120).
+
+       working-storage section.
+       01  airfile-name           pic x(256).
+       78  airport-dat                   value "dd_airports".
+       01  csvfile-name           pic x(256).
+       78  airexportcsv-dat              value "dd_airexportcsv".
+
+       01  export-prefix          pic x(4).
+       78  airexportprefix-dat           value "dd_exportprefix".
+       01  prefix-length          pic 9(3).
+
+       01  fstat.
+           03  fstat-1            pic 9.
+           03  fstat-2            pic 9.
+
+       01  csv-fstat.
+           03  csv-fstat-1        pic 9.
+           03  csv-fstat-2        pic 9.
+
+       01  records-written        pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-export-files
+           perform write-csv-header
+           perform export-matching-records
+           display "CSV export complete - "
+                   records-written " row(s) written."
+           perform close-export-files
+           stop run
+       .
+
+       write-csv-header section.
+           move "CODE,NAME,CITY,COUNTRY" to csv-line
+           write csv-line
+       .
+
+      *> a blank export-prefix matches every record, the same as
+      *> starting the scan at low-values and never breaking out early.
+       export-matching-records section.
+           move 0 to prefix-length
+           inspect export-prefix tallying prefix-length
+                                      for characters before space
+           if prefix-length = 0
+               move low-values to f-code
+           else
+               move export-prefix to f-code
+           end-if
+
+           start airfile key >= f-code
+               invalid key
+                   continue
+               not invalid key
+                   read airfile next record
+                   perform until prefix-length not = 0
+                               and f-code(1:prefix-length) not =
+                                   export-prefix
+                       perform write-csv-row
+                       read airfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+           end-start
+       .
+
+      *> f-name/f-city/f-country are strung in "by size" so an internal
+      *> space in, say, a city name doesn't truncate the field early.
+       write-csv-row section.
+           string f-code delimited by space
+                  "," delimited by size
+                  f-name delimited by size
+                  "," delimited by size
+                  f-city delimited by size
+                  "," delimited by size
+                  f-country delimited by size
+                  into csv-line
+           write csv-line
+           add 1 to records-written
+       .
+
+       open-export-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           if fstat-1 not = 0
+               display "Error opening airport data"
+               stop run
+           end-if
+
+           display airexportprefix-dat upon environment-name
+           accept export-prefix from environment-value
+           move function upper-case(export-prefix) to export-prefix
+
+           display airexportcsv-dat upon environment-name
+           accept csvfile-name from environment-value
+           open output csvfile
+       .
+
+       close-export-files section.
+           close airfile
+           close csvfile
+       .
+
+       end program airexport.
