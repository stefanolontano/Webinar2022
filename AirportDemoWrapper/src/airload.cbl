@@ -0,0 +1,265 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airload - bulk refresh of the airport master file from an
+      *> external, comma-delimited extract: code,name,city,country,
+      *> lat,long - lat and long map straight onto the sign/degrees/
+      *> minutes layout of airrec.cpy's latitude and longitude groups,
+      *> the same 10-character shape airmaint's own fields add up to,
+      *> so no unit conversion is needed.
+      *>
+      *> this is a full compare-and-replace: every code in the feed is
+      *> added (if new) or rewritten (if changed), and every airfile
+      *> code NOT present anywhere in the feed is deleted.  a scratch
+      *> keyed file (seenfile) records every code the feed touched, so
+      *> pass two can recognize an orphan without holding the whole
+      *> feed in memory.  every add/change/delete is written to
+      *> loadlogfile.
+       identification division.
+       program-id. airload.
+
+       select feedfile assign feedfile-name
+           organization line sequential
+           file status is feed-fstat.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access dynamic.
+
+       select seenfile assign seenfile-name
+           organization indexed
+           record key is seen-code with no duplicates
+           file status is seen-fstat
+           access dynamic.
+
+       select loadlogfile assign loadlogfile-name
+           organization line sequential
+           file status is log-fstat.
+
+       data division.
+       fd  feedfile.
+       01  feed-line               pic x(200).
+
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  seenfile.
+       01  seen-rec.
+           03  seen-code           pic x(4).
+
+       fd  loadlogfile.
+       01  log-line                pic x(80).
+
+       working-storage section.
+       01  feedfile-name           pic x(256).
+       78  airfeed-dat                    value "dd_airfeed".
+       01  airfile-name            pic x(256).
+       78  airport-dat                    value "dd_airports".
+       01  seenfile-name           pic x(256).
+       78  airseen-dat                    value "dd_airseen".
+       01  loadlogfile-name        pic x(256).
+       78  airloadlog-dat                 value "dd_airloadlog".
+
+       01  feed-fstat.
+           03  feed-fstat-1        pic 9.
+           03  feed-fstat-2        pic 9.
+
+       01  fstat.
+           03  fstat-1             pic 9.
+           03  fstat-2             pic 9.
+
+       01  seen-fstat.
+           03  seen-fstat-1        pic 9.
+           03  seen-fstat-2        pic 9.
+
+       01  log-fstat.
+           03  log-fstat-1         pic 9.
+           03  log-fstat-2         pic 9.
+
+       01  at-end-of-feed          pic x value "N".
+           88  no-more-feed                value "Y".
+       01  at-end-of-airfile       pic x value "N".
+           88  no-more-airfile             value "Y".
+
+       01  feed-code               pic x(4).
+       01  feed-name               pic x(30).
+       01  feed-city               pic x(30).
+       01  feed-country            pic x(20).
+       01  feed-lat                pic x(10).
+       01  feed-long               pic x(10).
+
+       01  w-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==w==.
+
+       01  records-added           pic 9(7) value 0.
+       01  records-changed         pic 9(7) value 0.
+       01  records-deleted         pic 9(7) value 0.
+
+       01  load-action              pic x(6).
+
+       procedure division.
+       main section.
+           perform open-load-files
+           perform until no-more-feed
+               read feedfile
+                   at end
+                       move "Y" to at-end-of-feed
+                   not at end
+                       perform process-one-feed-line
+               end-read
+           end-perform
+           perform reopen-seenfile-for-lookup
+           perform delete-orphaned-records
+           display "Bulk load complete - " records-added " added, "
+                   records-changed " changed, "
+                   records-deleted " deleted."
+           perform close-load-files
+           stop run
+       .
+
+       process-one-feed-line section.
+           unstring feed-line delimited by ","
+               into feed-code, feed-name, feed-city, feed-country,
+                    feed-lat, feed-long
+
+           initialize w-rec
+           move feed-code to w-code
+           move feed-name to w-name
+           move feed-city to w-city
+           move feed-country to w-country
+           move feed-lat to w-latitude
+           move feed-long to w-longitude
+
+           move feed-code to f-code
+           start airfile key = f-code
+               invalid key
+                   move w-rec to f-rec
+                   write f-rec
+                   add 1 to records-added
+                   move "ADD   " to load-action
+                   perform log-load-action
+               not invalid key
+                   read airfile next record
+                   if f-name = w-name and f-city = w-city
+                           and f-country = w-country
+                           and f-latitude = w-latitude
+                           and f-longitude = w-longitude
+                       continue
+                   else
+                      *> the feed carries no elevation/utc-offset
+                      *> columns, so carry the existing record's
+                      *> values forward rather than let initialize
+                      *> w-rec zero them out on every change.
+                       move f-elevation to w-elevation
+                       move f-utc-offset to w-utc-offset
+                       move w-rec to f-rec
+                       rewrite f-rec
+                       add 1 to records-changed
+                       move "CHANGE" to load-action
+                       perform log-load-action
+                   end-if
+           end-start
+
+           move feed-code to seen-code
+           write seen-rec
+               invalid key
+                   continue
+           end-write
+       .
+
+       reopen-seenfile-for-lookup section.
+           close seenfile
+           open input seenfile
+       .
+
+      *> any airfile record whose code the feed never touched is
+      *> retired, the same full-file walk airvalid uses, but via
+      *> access dynamic so delete-current-record is available.
+       delete-orphaned-records section.
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   move "Y" to at-end-of-airfile
+               not invalid key
+                   read airfile next record
+                       at end
+                           move "Y" to at-end-of-airfile
+                   end-read
+           end-start
+
+           perform until no-more-airfile
+               move f-code to seen-code
+               start seenfile key = seen-code
+                   invalid key
+                       move "DELETE" to load-action
+                       perform log-load-action
+                       add 1 to records-deleted
+                       delete airfile record
+                   not invalid key
+                       continue
+               end-start
+               read airfile next record
+                   at end
+                       move "Y" to at-end-of-airfile
+               end-read
+           end-perform
+       .
+
+       log-load-action section.
+           move spaces to log-line
+           move load-action to log-line(1:6)
+           move f-code to log-line(8:4)
+           move f-name to log-line(13:30)
+           write log-line
+       .
+
+       open-load-files section.
+           display airfeed-dat upon environment-name
+           accept feedfile-name from environment-value
+           open input feedfile
+
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open i-o airfile
+           if fstat-1 not = 0
+               open output airfile
+               close airfile
+               open i-o airfile
+           end-if
+
+           display airseen-dat upon environment-name
+           accept seenfile-name from environment-value
+           open output seenfile
+
+           display airloadlog-dat upon environment-name
+           accept loadlogfile-name from environment-value
+           open output loadlogfile
+       .
+
+       close-load-files section.
+           close feedfile
+           close airfile
+           close seenfile
+           close loadlogfile
+       .
+
+       end program airload.
