@@ -0,0 +1,732 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airmaint - interactive add/change/delete maintenance of the
+      *> airport master file (airfile).  Opens the file I-O, unlike
+      *> aircode's read-only access, and validates every field before
+      *> an add or a rewrite is allowed to hit the file.
+       identification division.
+       program-id. airmaint.
+
+      *> automatic record locking: a read-for-update here takes an
+      *> exclusive lock on that record, held until the rewrite/delete
+      *> (or the next read) releases it, so a concurrent aircode
+      *> lookup can't read the record mid-change.
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           lock mode is automatic
+           access dynamic.
+
+       select auditfile assign auditfile-name
+           organization line sequential
+           file status is audit-fstat.
+
+       select rwyfile assign rwyfile-name
+           organization indexed
+           record key is rwy-key with no duplicates
+           file status is rwy-fstat
+           access dynamic.
+
+       select histfile assign histfile-name
+           organization indexed
+           record key is hist-key with no duplicates
+           file status is hist-fstat
+           access dynamic.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  auditfile.
+       01  audit-rec.
+       copy "airaudit.cpy" replacing ==(prefix)== by ==aud==.
+
+       fd  rwyfile.
+       01  rwy-rec.
+       copy "airrwy.cpy" replacing ==(prefix)== by ==rwy==.
+
+       fd  histfile.
+       01  hist-rec.
+       copy "airhist.cpy" replacing ==(prefix)== by ==hist==.
+
+       working-storage section.
+       01  airfile-name        pic x(256).
+       78  airport-dat                 value "dd_airports".
+
+       01  auditfile-name      pic x(256).
+       78  airaudit-dat                value "dd_airaudit".
+
+       01  rwyfile-name        pic x(256).
+       78  airrwy-dat                  value "dd_airrwy".
+
+       01  histfile-name       pic x(256).
+       78  airhist-dat                 value "dd_airhist".
+
+       01  rwy-fstat.
+           03  rwy-fstat-1     pic 9.
+           03  rwy-fstat-2x.
+               05  rwy-fstat-2 pic 9.
+
+       01  hist-fstat.
+           03  hist-fstat-1    pic 9.
+           03  hist-fstat-2x.
+               05  hist-fstat-2 pic 9.
+
+       01  hist-next-seq        pic 9(4).
+       01  hist-max-seq         pic 9(4).
+       01  hist-today           pic x(8).
+       01  hist-prior-end-date  pic x(8).
+
+       01  fstat.
+           03  fstat-1         pic 9.
+           03  fstat-2x.
+               05  fstat-2     pic 9.
+
+       01  audit-fstat.
+           03  audit-fstat-1   pic 9.
+           03  audit-fstat-2x.
+               05  audit-fstat-2  pic 9.
+
+       01  audit-user          pic x(8) value "MAINT".
+
+       01  menu-choice         pic x.
+           88  choice-add                  value "A" "a".
+           88  choice-change               value "C" "c".
+           88  choice-delete               value "D" "d".
+           88  choice-runways              value "R" "r".
+           88  choice-exit                 value "X" "x".
+
+       01  runway-choice       pic x.
+           88  rwy-choice-add               value "A" "a".
+           88  rwy-choice-list              value "L" "l".
+           88  rwy-choice-back              value "X" "x".
+
+       01  rwy-next-seq         pic 9(2).
+       01  rwy-max-seq          pic 9(2).
+
+       01  w-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==w==.
+
+       01  b-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==b==.
+
+       01  edit-field          pic x(30).
+       01  edit-ok             pic x      value "Y".
+           88  field-is-valid             value "Y".
+
+       01  record-found        pic x      value "N".
+           88  maint-record-found         value "Y".
+
+       01  confirm-answer      pic x.
+           88  confirmed                  value "Y" "y".
+
+       procedure division.
+       main section.
+           perform open-airfile-io
+           perform open-auditfile
+           perform open-rwyfile-io
+           perform open-histfile-io
+           perform until choice-exit
+               perform display-menu
+               accept menu-choice
+               evaluate true
+                   when choice-add
+                       perform add-airport
+                   when choice-change
+                       perform change-airport
+                   when choice-delete
+                       perform delete-airport
+                   when choice-runways
+                       perform manage-runways
+                   when choice-exit
+                       continue
+                   when other
+                       display "Please choose A, C, D, R or X."
+               end-evaluate
+           end-perform
+           perform close-airfile-io
+           perform close-auditfile
+           perform close-rwyfile-io
+           perform close-histfile-io
+           stop run
+       .
+
+       display-menu section.
+           display " "
+           display "Airport master maintenance"
+           display "  A - Add a new airport"
+           display "  C - Change an existing airport"
+           display "  D - Delete (retire) an airport"
+           display "  R - Manage runways for an airport"
+           display "  X - Exit"
+           display "Enter your choice: " with no advancing
+       .
+
+       add-airport section.
+           initialize w-rec
+           display "Enter the new airport code: " with no advancing
+           accept edit-field
+           move function upper-case(edit-field(1:4)) to w-code
+
+           move w-code to f-code
+           start airfile key = f-code
+               invalid key
+                   continue
+               not invalid key
+                   display w-code " already exists - use Change"
+                       " instead."
+                   move "N" to edit-ok
+           end-start
+
+           if field-is-valid
+               perform prompt-airport-fields
+               perform validate-airport-record
+               if field-is-valid
+                   move w-rec to f-rec
+                   write f-rec
+                       invalid key
+                           display "Unable to add " f-code " - " fstat-1
+                       not invalid key
+                           display f-code " added."
+                           initialize b-rec
+                           move "A" to aud-action
+                           perform log-audit-entry
+                   end-write
+               end-if
+           end-if
+       .
+
+       change-airport section.
+           display "Enter the airport code to change: "
+               with no advancing
+           accept edit-field
+           move function upper-case(edit-field(1:4)) to f-code
+           perform find-for-maintenance
+           if maint-record-found
+               move f-rec to b-rec
+               move f-rec to w-rec
+               display "Current values - press Enter to keep each one."
+               perform prompt-airport-fields
+               perform validate-airport-record
+               if field-is-valid
+                   move w-rec to f-rec
+                   rewrite f-rec
+                       invalid key
+                           display "Unable to update " f-code " - "
+                               fstat-1
+                       not invalid key
+                           display f-code " updated."
+                           move "C" to aud-action
+                           perform log-audit-entry
+                           perform log-history-entry
+                   end-rewrite
+               end-if
+           end-if
+       .
+
+       delete-airport section.
+           display "Enter the airport code to delete: "
+               with no advancing
+           accept edit-field
+           move function upper-case(edit-field(1:4)) to f-code
+           perform find-for-maintenance
+           if maint-record-found
+               move f-rec to b-rec
+               initialize w-rec
+               display "Delete " f-code " " f-name
+                       " - are you sure (Y/N)? " with no advancing
+               accept confirm-answer
+               if confirmed
+                   delete airfile record
+                       invalid key
+                           display "Unable to delete " f-code " - "
+                               fstat-1
+                       not invalid key
+                           display f-code " deleted."
+                           move "D" to aud-action
+                           perform log-audit-entry
+                           perform log-history-entry
+                   end-delete
+               else
+                   display "Delete cancelled."
+               end-if
+           end-if
+       .
+
+      *> submenu for adding or listing the runways that belong to one
+      *> airport, keyed in rwyfile by that airport's code plus a
+      *> sequence number.
+       manage-runways section.
+           display "Enter the airport code: " with no advancing
+           accept edit-field
+           move function upper-case(edit-field(1:4)) to f-code
+           perform find-for-maintenance
+           if maint-record-found
+               perform until rwy-choice-back
+                   display " "
+                   display "Runways for " f-code " " f-name
+                   display "  A - Add a runway"
+                   display "  L - List runways"
+                   display "  X - Back to main menu"
+                   display "Enter your choice: " with no advancing
+                   accept runway-choice
+                   evaluate true
+                       when rwy-choice-add
+                           perform add-runway
+                       when rwy-choice-list
+                           perform list-runways
+                       when rwy-choice-back
+                           continue
+                       when other
+                           display "Please choose A, L or X."
+                   end-evaluate
+               end-perform
+           end-if
+       .
+
+       add-runway section.
+           perform find-next-runway-seq
+           move f-code to rwy-code
+           move rwy-next-seq to rwy-seq
+
+           display "Runway length (feet) [" rwy-length "]: "
+               with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:5) to rwy-length
+           end-if
+
+           display "Surface (e.g. ASPHALT, GRASS) [" rwy-surface
+                   "]: " with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:10) to rwy-surface
+           end-if
+
+           display "Lighted (Y/N) [" rwy-lighting "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:1) to rwy-lighting
+           end-if
+
+           write rwy-rec
+               invalid key
+                   display "Unable to add runway - " rwy-fstat-1
+               not invalid key
+                   display "Runway " rwy-seq " added to " f-code "."
+           end-write
+       .
+
+      *> rwy-key's high-order part is the airport code, so the highest
+      *> existing sequence number for this airport is found by
+      *> starting just past the last possible key for it and reading
+      *> backward one record.
+       find-next-runway-seq section.
+           move 0 to rwy-max-seq
+           move f-code to rwy-code
+           move 0 to rwy-seq
+           start rwyfile key >= rwy-key
+               invalid key
+                   continue
+               not invalid key
+                   read rwyfile next record
+                   perform until rwy-code not = f-code
+                       move rwy-seq to rwy-max-seq
+                       read rwyfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+           end-start
+           add 1 to rwy-max-seq giving rwy-next-seq
+       .
+
+       list-runways section.
+           move f-code to rwy-code
+           move 0 to rwy-seq
+           start rwyfile key >= rwy-key
+               invalid key
+                   display "No runways recorded for " f-code "."
+               not invalid key
+                   read rwyfile next record
+                   perform until rwy-code not = f-code
+                       display rwy-seq ": " rwy-length " ft  "
+                               rwy-surface "  lighted: " rwy-lighting
+                       read rwyfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+           end-start
+       .
+
+       find-for-maintenance section.
+           move "N" to record-found
+           start airfile key = f-code
+               invalid key
+                   display f-code " not found."
+               not invalid key
+                   read airfile next record
+                   move "Y" to record-found
+           end-start
+       .
+
+      *> prompts for every maintainable field, leaving the current
+      *> value in place whenever the operator simply presses Enter.
+       prompt-airport-fields section.
+           display "Name [" w-name "]: " with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:30) to w-name
+           end-if
+
+           display "City [" w-city "]: " with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:30) to w-city
+           end-if
+
+           display "Country [" w-country "]: " with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:20) to w-country
+           end-if
+
+           display "Latitude sign (+/-) [" w-lat-sign "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:1) to w-lat-sign
+           end-if
+
+           display "Latitude degrees [" w-lat-degs "]: "
+               with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:3) is not numeric
+                   display "Latitude degrees must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:3) to w-lat-degs
+               end-if
+           end-if
+
+           display "Latitude minutes [" w-lat-mins "]: "
+               with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:6) is not numeric
+                   display "Latitude minutes must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:6) to w-lat-mins
+               end-if
+           end-if
+
+           display "Longitude sign (+/-) [" w-long-sign "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:1) to w-long-sign
+           end-if
+
+           display "Longitude degrees [" w-long-degs "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:3) is not numeric
+                   display "Longitude degrees must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:3) to w-long-degs
+               end-if
+           end-if
+
+           display "Longitude minutes [" w-long-mins "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:6) is not numeric
+                   display "Longitude minutes must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:6) to w-long-mins
+               end-if
+           end-if
+
+           display "Elevation (feet) [" w-elevation "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:5) is not numeric
+                   display "Elevation must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:5) to w-elevation
+               end-if
+           end-if
+
+           display "UTC offset sign (+/-) [" w-utc-offset-sign "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               move edit-field(1:1) to w-utc-offset-sign
+           end-if
+
+           display "UTC offset hours [" w-utc-offset-hours "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:2) is not numeric
+                   display "UTC offset hours must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:2) to w-utc-offset-hours
+               end-if
+           end-if
+
+           display "UTC offset minutes [" w-utc-offset-mins "]: "
+                   with no advancing
+           accept edit-field
+           if edit-field not = spaces
+               if edit-field(1:2) is not numeric
+                   display "UTC offset minutes must be numeric - "
+                           "field not changed."
+               else
+                   move edit-field(1:2) to w-utc-offset-mins
+               end-if
+           end-if
+       .
+
+      *> field-level edits applied before any add or rewrite is allowed
+      *> to reach the file.
+       validate-airport-record section.
+           move "Y" to edit-ok
+
+           if w-code = spaces
+               display "Airport code is required."
+               move "N" to edit-ok
+           end-if
+
+           if w-name = spaces
+               display "Airport name is required."
+               move "N" to edit-ok
+           end-if
+
+           if w-country = spaces
+               display "Country is required."
+               move "N" to edit-ok
+           end-if
+
+           if w-lat-sign not = "+" and w-lat-sign not = "-"
+                                    and w-lat-sign not = space
+               display "Latitude sign must be + or -."
+               move "N" to edit-ok
+           end-if
+
+           if w-long-sign not = "+" and w-long-sign not = "-"
+                                     and w-long-sign not = space
+               display "Longitude sign must be + or -."
+               move "N" to edit-ok
+           end-if
+
+           if w-lat-degs > 90
+               display "Latitude degrees must be 0 through 90."
+               move "N" to edit-ok
+           end-if
+
+           if w-long-degs > 180
+               display "Longitude degrees must be 0 through 180."
+               move "N" to edit-ok
+           end-if
+
+           if w-utc-offset-sign not = "+"
+                   and w-utc-offset-sign not = "-"
+                   and w-utc-offset-sign not = space
+               display "UTC offset sign must be + or -."
+               move "N" to edit-ok
+           end-if
+
+           if w-utc-offset-hours > 14
+               display "UTC offset hours must be 0 through 14."
+               move "N" to edit-ok
+           end-if
+       .
+
+      *> appends one before/after audit entry for the record currently
+      *> in f-code, b-rec and w-rec.  aud-action must already be set.
+       log-audit-entry section.
+           move f-code to aud-code
+           move function current-date to aud-timestamp
+           move audit-user to aud-user
+           move b-name to aud-bef-name
+           move b-city to aud-bef-city
+           move b-country to aud-bef-country
+           move b-lat-sign to aud-bef-lat-sign
+           move b-lat-degs to aud-bef-lat-degs
+           move b-lat-mins to aud-bef-lat-mins
+           move b-long-sign to aud-bef-long-sign
+           move b-long-degs to aud-bef-long-degs
+           move b-long-mins to aud-bef-long-mins
+           move b-elevation to aud-bef-elevation
+           move b-utc-offset-sign to aud-bef-utc-offset-sign
+           move b-utc-offset-hours to aud-bef-utc-offset-hours
+           move b-utc-offset-mins to aud-bef-utc-offset-mins
+           move w-name to aud-aft-name
+           move w-city to aud-aft-city
+           move w-country to aud-aft-country
+           move w-lat-sign to aud-aft-lat-sign
+           move w-lat-degs to aud-aft-lat-degs
+           move w-lat-mins to aud-aft-lat-mins
+           move w-long-sign to aud-aft-long-sign
+           move w-long-degs to aud-aft-long-degs
+           move w-long-mins to aud-aft-long-mins
+           move w-elevation to aud-aft-elevation
+           move w-utc-offset-sign to aud-aft-utc-offset-sign
+           move w-utc-offset-hours to aud-aft-utc-offset-hours
+           move w-utc-offset-mins to aud-aft-utc-offset-mins
+           write audit-rec
+       .
+
+      *> records the prior (pre-change) meaning of f-code in histfile,
+      *> end-dated today, so a report that ran before this change can
+      *> still look up what the code used to mean - see b-rec, which
+      *> the caller captured before applying w-rec.  the effective
+      *> date is left blank when no earlier history entry exists for
+      *> this code, since the system has no record of when that prior
+      *> meaning actually began.
+       log-history-entry section.
+           perform find-next-history-seq
+           move function current-date(1:8) to hist-today
+
+           move f-code to hist-code
+           move hist-next-seq to hist-seq
+           move spaces to hist-eff-date
+           if hist-max-seq > 0
+               move hist-prior-end-date to hist-eff-date
+           end-if
+           move hist-today to hist-end-date
+           move b-name to hist-name
+           move b-city to hist-city
+           move b-country to hist-country
+           move b-lat-sign to hist-lat-sign
+           move b-lat-degs to hist-lat-degs
+           move b-lat-mins to hist-lat-mins
+           move b-long-sign to hist-long-sign
+           move b-long-degs to hist-long-degs
+           move b-long-mins to hist-long-mins
+
+           write hist-rec
+               invalid key
+                   display "Unable to record history for " f-code
+                       " - " hist-fstat-1
+           end-write
+       .
+
+      *> hist-key's high-order part is the airport code, so the
+      *> highest existing sequence number - and that entry's end
+      *> date, which becomes the new entry's effective date - is
+      *> found the same way find-next-runway-seq locates a runway's
+      *> next sequence number.
+       find-next-history-seq section.
+           move 0 to hist-max-seq
+           move spaces to hist-prior-end-date
+           move f-code to hist-code
+           move 0 to hist-seq
+           start histfile key >= hist-key
+               invalid key
+                   continue
+               not invalid key
+                   read histfile next record
+                   perform until hist-code not = f-code
+                       move hist-seq to hist-max-seq
+                       move hist-end-date to hist-prior-end-date
+                       read histfile next record
+                       at end
+                           exit perform
+                       end-read
+                   end-perform
+           end-start
+           add 1 to hist-max-seq giving hist-next-seq
+       .
+
+       open-auditfile section.
+           display airaudit-dat upon environment-name
+           accept auditfile-name from environment-value
+           open extend auditfile
+           if audit-fstat-1 not = 0
+               open output auditfile
+           end-if
+       .
+
+       close-auditfile section.
+           close auditfile
+       .
+
+       open-airfile-io section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open i-o airfile
+           if fstat-1 not = 0
+               display "Error opening airport data - creating new file."
+               open output airfile
+               close airfile
+               open i-o airfile
+           end-if
+       .
+
+       close-airfile-io section.
+           close airfile
+       .
+
+       open-rwyfile-io section.
+           display airrwy-dat upon environment-name
+           accept rwyfile-name from environment-value
+           open i-o rwyfile
+           if rwy-fstat-1 not = 0
+               open output rwyfile
+               close rwyfile
+               open i-o rwyfile
+           end-if
+       .
+
+       close-rwyfile-io section.
+           close rwyfile
+       .
+
+       open-histfile-io section.
+           display airhist-dat upon environment-name
+           accept histfile-name from environment-value
+           open i-o histfile
+           if hist-fstat-1 not = 0
+               open output histfile
+               close histfile
+               open i-o histfile
+           end-if
+       .
+
+       close-histfile-io section.
+           close histfile
+       .
+
+       end program airmaint.
