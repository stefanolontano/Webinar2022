@@ -0,0 +1,148 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airctry - reads the whole airport master file sequentially and
+      *> cross-references each record's f-country against the standard
+      *> country reference file (ctyfile), writing an orphan report
+      *> line for every airfile record whose country doesn't match any
+      *> entry in that table.
+       identification division.
+       program-id. airctry.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access sequential.
+
+       select ctyfile assign ctyfile-name
+           organization indexed
+           record key is cty-name with no duplicates
+           file status is cty-fstat
+           access dynamic.
+
+       select reportfile assign reportfile-name
+           organization line sequential
+           file status is report-fstat.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  ctyfile.
+       01  cty-rec.
+       copy "airctry.cpy" replacing ==(prefix)== by ==cty==.
+
+       fd  reportfile.
+       01  report-line             pic x(80).
+
+       working-storage section.
+       01  airfile-name            pic x(256).
+       78  airport-dat                    value "dd_airports".
+       01  ctyfile-name            pic x(256).
+       78  aircountries-dat               value "dd_countries".
+       01  reportfile-name         pic x(256).
+       78  aircountryrpt-dat              value "dd_countryrpt".
+
+       01  fstat.
+           03  fstat-1             pic 9.
+           03  fstat-2             pic 9.
+
+       01  cty-fstat.
+           03  cty-fstat-1         pic 9.
+           03  cty-fstat-2         pic 9.
+
+       01  report-fstat.
+           03  report-fstat-1      pic 9.
+           03  report-fstat-2      pic 9.
+
+       01  records-read            pic 9(7) value 0.
+       01  orphans-found           pic 9(7) value 0.
+       01  at-end-of-file          pic x value "N".
+           88  no-more-records             value "Y".
+
+       procedure division.
+       main section.
+           perform open-reconciliation-files
+           perform until no-more-records
+               read airfile next record
+                   at end
+                       move "Y" to at-end-of-file
+                   not at end
+                       add 1 to records-read
+                       perform check-one-record
+               end-read
+           end-perform
+           display "Country reconciliation complete."
+           display records-read " records read, "
+                   orphans-found " orphan(s) written."
+           perform close-reconciliation-files
+           stop run
+       .
+
+       check-one-record section.
+           move f-country to cty-name
+           start ctyfile key = cty-name
+               invalid key
+                   perform write-orphan-line
+               not invalid key
+                   continue
+           end-start
+       .
+
+       write-orphan-line section.
+           move spaces to report-line
+           move f-code to report-line(1:4)
+           move f-country to report-line(6:20)
+           move "not in country reference table" to
+               report-line(27:31)
+           write report-line
+           add 1 to orphans-found
+       .
+
+       open-reconciliation-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           if fstat-1 not = 0
+               display "Error opening airport data"
+               stop run
+           end-if
+
+           display aircountries-dat upon environment-name
+           accept ctyfile-name from environment-value
+           open input ctyfile
+           if cty-fstat-1 not = 0
+               display "Error opening country reference data"
+               stop run
+           end-if
+
+           display aircountryrpt-dat upon environment-name
+           accept reportfile-name from environment-value
+           open output reportfile
+       .
+
+       close-reconciliation-files section.
+           close airfile
+           close ctyfile
+           close reportfile
+       .
+
+       end program airctry.
