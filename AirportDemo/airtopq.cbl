@@ -0,0 +1,115 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airtopq - reads the usage counters that aircode's find-airport
+      *> maintains and reports the 20 most-queried airport codes for
+      *> the period, highest count first.
+       identification division.
+       program-id. airtopq.
+
+       select cntfile assign cntfile-name
+           organization indexed
+           record key is cnt-code with no duplicates
+           file status is cnt-fstat
+           access sequential.
+
+       select sortfile assign "sortwk"
+           organization sequential.
+
+       select reportfile assign reportfile-name
+           organization line sequential
+           file status is report-fstat.
+
+       data division.
+       fd  cntfile.
+       01  cnt-rec.
+       copy "aircnt.cpy" replacing ==(prefix)== by ==cnt==.
+
+       sd  sortfile.
+       01  sort-rec.
+           03  sort-count         pic 9(9).
+           03  sort-code          pic x(4).
+
+       fd  reportfile.
+       01  report-line.
+           03  rl-code            pic x(4).
+           03  filler             pic x    value space.
+           03  rl-count           pic zzzzzzzz9.
+
+       working-storage section.
+       01  cntfile-name           pic x(256).
+       78  aircounters-dat               value "dd_aircounters".
+       01  reportfile-name        pic x(256).
+       78  report-dat                    value "dd_airtopreport".
+
+       01  cnt-fstat.
+           03  cnt-fstat-1        pic 9.
+           03  cnt-fstat-2        pic 9.
+
+       01  report-fstat.
+           03  report-fstat-1     pic 9.
+           03  report-fstat-2     pic 9.
+
+       01  at-end-of-file         pic x value "N".
+           88  no-more-records            value "Y".
+
+       01  lines-written          pic 9(3) value 0.
+       78  max-report-lines              value 20.
+
+       procedure division.
+       main section.
+           sort sortfile
+               on descending key sort-count
+               input procedure is load-sort-file
+               output procedure is write-top-report
+           stop run
+       .
+
+       load-sort-file section.
+           display aircounters-dat upon environment-name
+           accept cntfile-name from environment-value
+           open input cntfile
+           perform until no-more-records
+               read cntfile next record
+                   at end
+                       move "Y" to at-end-of-file
+                   not at end
+                       move cnt-code to sort-code
+                       move cnt-count to sort-count
+                       release sort-rec
+               end-read
+           end-perform
+           close cntfile
+       .
+
+       write-top-report section.
+           display report-dat upon environment-name
+           accept reportfile-name from environment-value
+           open output reportfile
+           perform until lines-written >= max-report-lines
+               return sortfile
+                   at end
+                       exit perform
+               end-return
+               add 1 to lines-written
+               move sort-code to rl-code
+               move sort-count to rl-count
+               write report-line
+           end-perform
+           close reportfile
+       .
+
+       end program airtopq.
