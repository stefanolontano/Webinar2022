@@ -22,12 +22,56 @@
            88 open-file                             value "4".
            88 close-file                            value "5".
            88 display-record                        value "6".
-       01 (ap-prefix)-airport1                      pic x(3).
-       01 (ap-prefix)-airport2                      pic x(3).
-       01 (ap-prefix)-prefix-text                   pic x(3).
+           88 get-nearby                             value "7".
+           88 get-by-city                            value "8".
+           88 get-by-name                            value "9".
+      *> soundex-style suggestions against (ap-prefix)-location-text,
+      *> also returned automatically whenever find-airport misses.
+           88 get-suggestions                        value "S".
+      *> converts a departure local time at (ap-prefix)-airport1 into
+      *> an arrival local time at (ap-prefix)-airport2.
+           88 get-arrival-time                        value "T".
+      *> returns every airport whose converted lat/long falls inside
+      *> the box given by (ap-prefix)-min-lat/max-lat/min-long/
+      *> max-long (decimal degrees).
+           88 get-by-bbox                              value "B".
+      *> 4 characters wide so a caller can pass either a 3-letter IATA
+      *> code or a 4-letter ICAO code.
+       01 (ap-prefix)-airport1                      pic x(4).
+       01 (ap-prefix)-airport2                      pic x(4).
+       01 (ap-prefix)-prefix-text                   pic x(4).
+      *> search text for a get-by-city or get-by-name lookup.
+       01 (ap-prefix)-location-text                 pic x(30).
        01 (ap-prefix)-distance-result.
+      *> unedited copy of distance-km, for callers (e.g. the itinerary
+      *> running total in main.cbl) that need to do further arithmetic
+      *> on it - distance-km itself is numeric-edited and can't be
+      *> used as an arithmetic operand.
+           03 distance-km-raw           comp-2.
            03 distance-km               pic zz,zz9.
            03 distance-miles            pic zz,zz9.
-       01 (ap-prefix)-matched-codes-array           pic x(300).
-       01 (ap-prefix)-matched-codes                 redefines 
-          (ap-prefix)-matched-codes-array pic x(30) occurs 10.
+           03 distance-nm                pic zz,zz9.
+      *> estimated block time, in minutes, at the configured average
+      *> cruise speed (see cruise-speed-kmh in aircode.cbl).
+           03 flight-time-min            pic zzz9.
+      *> departure local time (HHMM, 24-hour) at (ap-prefix)-airport1
+      *> for a get-arrival-time call, and the resulting local time
+      *> (HHMM) at (ap-prefix)-airport2 it returns.
+       01 (ap-prefix)-departure-time                pic 9(4).
+       01 (ap-prefix)-arrival-time                  pic 9(4).
+      *> (ap-prefix)-airport2 doubles as a paging cursor on a
+      *> get-matches call: when set, the scan resumes just after that
+      *> code instead of starting again at the top of the prefix.
+       01 (ap-prefix)-matched-codes-array           pic x(750).
+       01 (ap-prefix)-matched-codes                 redefines
+           (ap-prefix)-matched-codes-array pic x(30) occurs 25.
+      *> search radius, in whole kilometres, for a get-nearby request.
+       01 (ap-prefix)-radius-km                      pic 9(5).
+      *> decimal-degree bounding box for a get-by-bbox request - south/
+      *> west corner in min-lat/min-long, north/east corner in
+      *> max-lat/max-long, signed so the box can straddle the equator
+      *> or the prime meridian.
+       01 (ap-prefix)-min-lat                        comp-2.
+       01 (ap-prefix)-max-lat                        comp-2.
+       01 (ap-prefix)-min-long                       comp-2.
+       01 (ap-prefix)-max-long                       comp-2.
