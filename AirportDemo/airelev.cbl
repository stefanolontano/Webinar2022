@@ -0,0 +1,122 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airelev - reads the airport master file sequentially and
+      *> reports every airport at or above a given elevation threshold,
+      *> for winter de-icing/performance planning call-outs.
+       identification division.
+       program-id. airelev.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-name with duplicates
+           alternate record key is f-country with duplicates
+           file status is fstat
+           access sequential.
+
+       select reportfile assign reportfile-name
+           organization line sequential
+           file status is report-fstat.
+
+       data division.
+       fd  airfile.
+       01  f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd  reportfile.
+       01  report-line.
+           03  rl-code            pic x(4).
+           03  filler             pic x    value space.
+           03  rl-name            pic x(30).
+           03  filler             pic x    value space.
+           03  rl-elevation       pic zzzz9.
+
+       working-storage section.
+       01  airfile-name           pic x(256).
+       78  airport-dat                   value "dd_airports".
+       01  reportfile-name        pic x(256).
+       78  report-dat                    value "dd_airelevreport".
+
+       01  threshold-token        pic x(10).
+       78  threshold-dat                 value "dd_elevthreshold".
+       01  elevation-threshold    pic 9(5).
+
+       01  fstat.
+           03  fstat-1            pic 9.
+           03  fstat-2            pic 9.
+
+       01  report-fstat.
+           03  report-fstat-1     pic 9.
+           03  report-fstat-2     pic 9.
+
+       01  at-end-of-file         pic x value "N".
+           88  no-more-records            value "Y".
+
+       procedure division.
+       main section.
+           perform open-elevation-files
+           perform until no-more-records
+               read airfile next record
+                   at end
+                       move "Y" to at-end-of-file
+                   not at end
+                       if f-elevation >= elevation-threshold
+                           perform write-elevation-line
+                       end-if
+               end-read
+           end-perform
+           perform close-elevation-files
+           stop run
+       .
+
+       write-elevation-line section.
+           move f-code to rl-code
+           move f-name to rl-name
+           move f-elevation to rl-elevation
+           write report-line
+       .
+
+       open-elevation-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           if fstat-1 not = 0
+               display "Error opening airport data"
+               stop run
+           end-if
+
+           display report-dat upon environment-name
+           accept reportfile-name from environment-value
+           open output reportfile
+
+           display threshold-dat upon environment-name
+           accept threshold-token from environment-value
+           if threshold-token = spaces
+               move 0 to elevation-threshold
+           else
+               move function numval(threshold-token)
+                   to elevation-threshold
+           end-if
+       .
+
+       close-elevation-files section.
+           close airfile
+           close reportfile
+       .
+
+       end program airelev.
