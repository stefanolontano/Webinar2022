@@ -0,0 +1,157 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2014 Micro Focus or one of its affiliates.
+      *
+      * The only warranties for products and services of Micro Focus and
+      * its affiliates and licensors ("Micro Focus") are set forth in the
+      * express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional
+      * warranty.  Micro Focus shall not be liable for technical or editorial
+      * errors or omissions contained herein.  The information contained
+      * herein is subject to change without notice.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *> airbatch - reads a flat file of airport-code pairs, one leg per
+      *> line, and writes a report of each leg's distance in kms and
+      *> miles.  Driven the same way main.cbl drives aircode, just from
+      *> a file instead of the terminal.
+       identification division.
+       program-id. airbatch.
+
+       select legfile assign legfile-name
+           organization line sequential
+           file status is leg-fstat.
+
+       select reportfile assign reportfile-name
+           organization line sequential
+           file status is report-fstat.
+
+       data division.
+       fd  legfile.
+       01  leg-line               pic x(80).
+
+       fd  reportfile.
+       01  report-line.
+           03  rl-code1           pic x(4).
+           03  filler             pic x    value space.
+           03  rl-code2           pic x(4).
+           03  filler             pic x    value space.
+           03  rl-km              pic zzzz9.
+           03  filler             pic x    value space.
+           03  rl-miles           pic zzzz9.
+           03  filler             pic x    value space.
+           03  rl-nm              pic zzzz9.
+           03  filler             pic x    value space.
+           03  rl-flight-min      pic zzz9.
+
+       working-storage section.
+       01  legfile-name           pic x(256).
+       78  leg-dat                       value "dd_airlegs".
+       01  reportfile-name        pic x(256).
+       78  report-dat                    value "dd_airreport".
+
+       01  leg-fstat.
+           03  leg-fstat-1        pic 9.
+           03  leg-fstat-2        pic 9.
+       01  report-fstat.
+           03  report-fstat-1     pic 9.
+           03  report-fstat-2     pic 9.
+       01  legs-done              pic x    value "N".
+           88  no-more-legs                value "Y".
+
+      *> mirrors aircode.cbl's rc-success - return-code is a special
+      *> register shared with the caller, but the 78-level constants
+      *> that name its values are private to aircode's own
+      *> working-storage, so each caller that wants to test it names
+      *> its own copy.
+       78  rc-success                      value 0.
+
+       local-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
+       01 ls-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==ap==.
+
+       procedure division.
+       main section.
+           perform open-batch-files
+           set open-file to true
+           perform call-aircode-program
+
+           perform until no-more-legs
+               read legfile into leg-line
+                   at end
+                       move "Y" to legs-done
+                   not at end
+                       perform process-one-leg
+               end-read
+           end-perform
+
+           set close-file to true
+           perform call-aircode-program
+           perform close-batch-files
+           stop run
+       .
+
+       process-one-leg section.
+           move spaces to ls-airport1
+           move spaces to ls-airport2
+           unstring leg-line delimited by space
+               into ls-airport1, ls-airport2
+
+           if ls-airport1 not = spaces and ls-airport2 not = spaces
+               set get-distance to true
+               perform call-aircode-program
+               if return-code = rc-success
+                   move ls-airport1 to rl-code1
+                   move ls-airport2 to rl-code2
+                   move distance-km to rl-km
+                   move distance-miles to rl-miles
+                   move distance-nm to rl-nm
+                   move flight-time-min to rl-flight-min
+                   write report-line
+               else
+                   display "Leg " ls-airport1 "-" ls-airport2
+                           " could not be resolved - skipped from "
+                           "the report."
+               end-if
+           end-if
+       .
+
+       open-batch-files section.
+           display leg-dat upon environment-name
+           accept legfile-name from environment-value
+           open input legfile
+
+           display report-dat upon environment-name
+           accept reportfile-name from environment-value
+           open output reportfile
+       .
+
+       close-batch-files section.
+           close legfile
+           close reportfile
+       .
+
+       call-aircode-program section.
+           call "aircode" using
+                           by value ls-function
+                           by value ls-airport1
+                           by value ls-airport2
+                           by value ls-prefix-text
+                           by reference ls-rec
+                           by reference ls-distance-result
+                           by reference ls-matched-codes-array
+                           by value ls-radius-km
+                           by value ls-location-text
+                           by value ls-departure-time
+                           by reference ls-arrival-time
+                           by value ls-min-lat
+                           by value ls-max-lat
+                           by value ls-min-long
+                           by value ls-max-long
+       .
+
+       end program airbatch.
