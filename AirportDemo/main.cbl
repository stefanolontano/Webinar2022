@@ -15,10 +15,39 @@
       *
       ******************************************************************
 
-       program-id main.
+       identification division.
+       program-id. main.
 
        working-storage section.
        01  user-input      pic x(80).
+       01  radius-token    pic x(10).
+       01  array-idx       pic 9(3).
+
+      *> multi-leg itinerary support - a routing of 2 or more codes
+      *> typed after 'I', walked pairwise through get-distance.
+       01  itin-input      pic x(80).
+       01  itin-pointer    pic 9(3).
+       01  itin-codes      pic x(4) occurs 20.
+       01  itin-count      pic 9(3).
+       01  itin-idx        pic 9(3).
+       01  itin-total-raw  comp-2.
+       01  itin-total-km   pic zzz,zz9.
+
+      *> arrival-time support - 'T code1 code2 HHMM' converts a
+      *> departure local time at code1 into an arrival local time
+      *> at code2.
+       01  arr-input       pic x(80).
+       01  arr-code1       pic x(4).
+       01  arr-code2       pic x(4).
+       01  arr-time-token  pic x(10).
+
+      *> bounding-box support - 'B minlat minlong maxlat maxlong'
+      *> returns every airport inside the given decimal-degree box.
+       01  bbox-input          pic x(80).
+       01  bbox-minlat-token   pic x(15).
+       01  bbox-minlong-token  pic x(15).
+       01  bbox-maxlat-token   pic x(15).
+       01  bbox-maxlong-token  pic x(15).
 
        local-storage section.
        copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
@@ -32,29 +61,116 @@
 
            perform until exit
                display "Enter an airport code, or two codes " &
-                       "separated by space, or no code to exit:"
+                       "separated by space, to get a distance, " &
+                       "'N code radius' for nearby airports, " &
+                       "'P prefix [after-code]' to search codes, " &
+                       "'C city' to search by city, " &
+                       "'I code code code...' for an itinerary, " &
+                       "'T code1 code2 HHMM' for an arrival time, " &
+                       "'B minlat minlong maxlat maxlong' for a " &
+                       "bounding-box search, or no code to exit:"
                accept user-input
+               move spaces to radius-token
                unstring user-input delimited by space
-                   into ls-airport1, ls-airport2
+                   into ls-airport1, ls-airport2, radius-token
 
                if ls-airport1 = spaces
                    exit perform
                end-if
 
-               if ls-airport2 not = spaces
-                   set get-distance to true
+               if ls-airport1 = "N"
+                   move ls-airport2 to ls-airport1
+                   if radius-token = spaces
+                       move 500 to ls-radius-km
+                   else
+                       move function numval(radius-token)
+                           to ls-radius-km
+                   end-if
+                   set get-nearby to true
                    perform call-aircode-program
-                   display "Distance: " distance-km "kms"
-                           distance-miles  "miles"
+                   display "Airports within " ls-radius-km
+                           " km of " ls-airport1 ":"
+                   perform display-matched-codes
                else
-                   move " " to ap-code of ls-rec
-                   set get-details to true
-                   perform call-aircode-program
-
-                   if ap-code OF ls-rec <> " "
-                   then
-                       set display-record to true
+                   if ls-airport1 = "I"
+                       move user-input(3:) to itin-input
+                       perform parse-itinerary
+                       perform run-itinerary
+                   else
+                   if ls-airport1 = "T"
+                       move user-input(3:) to arr-input
+                       unstring arr-input delimited by space
+                           into arr-code1, arr-code2, arr-time-token
+                       move arr-code1 to ls-airport1
+                       move arr-code2 to ls-airport2
+                       move function numval(arr-time-token)
+                           to ls-departure-time
+                       set get-arrival-time to true
                        perform call-aircode-program
+                       display "Departs " arr-code1 " " arr-time-token
+                               " -> arrives " arr-code2 " "
+                               ls-arrival-time " local"
+                   else
+                   if ls-airport1 = "B"
+                       move user-input(3:) to bbox-input
+                       unstring bbox-input delimited by space
+                           into bbox-minlat-token, bbox-minlong-token,
+                                bbox-maxlat-token, bbox-maxlong-token
+                       compute ls-min-lat =
+                           function numval(bbox-minlat-token)
+                       compute ls-min-long =
+                           function numval(bbox-minlong-token)
+                       compute ls-max-lat =
+                           function numval(bbox-maxlat-token)
+                       compute ls-max-long =
+                           function numval(bbox-maxlong-token)
+                       set get-by-bbox to true
+                       perform call-aircode-program
+                       display "Airports within the given box:"
+                       perform display-matched-codes
+                   else
+                   if ls-airport1 = "C"
+                       move user-input(3:) to ls-location-text
+                       set get-by-city to true
+                       perform call-aircode-program
+                       display "Airports in " ls-location-text ":"
+                       perform display-matched-codes
+                   else
+                   if ls-airport1 = "P"
+                       move ls-airport2 to ls-prefix-text
+                       move radius-token to ls-airport2
+                       set get-matches to true
+                       perform call-aircode-program
+                       display "Airports starting with "
+                               ls-prefix-text ":"
+                       perform display-matched-codes
+                   else
+                       if ls-airport2 not = spaces
+                           set get-distance to true
+                           perform call-aircode-program
+                           display "Distance: " distance-km "kms"
+                                   distance-miles  "miles"
+                                   distance-nm     "nm"
+                                   "  est. flight time: "
+                                   flight-time-min "min"
+                       else
+                           move " " to ap-code of ls-rec
+                           set get-details to true
+                           perform call-aircode-program
+
+                           if ap-code OF ls-rec <> " "
+                           then
+                               set display-record to true
+                               perform call-aircode-program
+                           else
+                               display "Did you mean:"
+                               perform display-matched-codes
+                           end-if
+                       end-if
+                   end-if
+                   end-if
+                   end-if
+                   end-if
                    end-if
                end-if
            end-perform
@@ -63,6 +179,53 @@
            perform call-aircode-program
        .
 
+       parse-itinerary section.
+           move 1 to itin-pointer
+           move 0 to itin-count
+           perform varying itin-idx from 1 by 1
+                   until itin-idx > 20
+                       or itin-pointer > length of itin-input
+               move spaces to itin-codes(itin-idx)
+               unstring itin-input delimited by space
+                   into itin-codes(itin-idx)
+                   with pointer itin-pointer
+               if itin-codes(itin-idx) not = spaces
+                   move itin-idx to itin-count
+               end-if
+           end-perform
+       .
+
+       run-itinerary section.
+           move 0 to itin-total-raw
+           if itin-count < 2
+               display "Enter at least two codes for an itinerary."
+           else
+               perform varying itin-idx from 1 by 1
+                       until itin-idx > itin-count - 1
+                   move itin-codes(itin-idx) to ls-airport1
+                   move itin-codes(itin-idx + 1) to ls-airport2
+                   set get-distance to true
+                   perform call-aircode-program
+                   compute itin-total-raw =
+                       itin-total-raw + distance-km-raw
+                   display itin-codes(itin-idx) " -> "
+                           itin-codes(itin-idx + 1) ": "
+                           distance-km "kms"
+               end-perform
+               move itin-total-raw to itin-total-km
+               display "Total itinerary distance: " itin-total-km
+                       "kms"
+           end-if
+       .
+
+       display-matched-codes section.
+           perform varying array-idx from 1 by 1 until array-idx > 25
+               if ls-matched-codes(array-idx) not = spaces
+                   display ls-matched-codes(array-idx)
+               end-if
+           end-perform
+       .
+
        call-aircode-program section.
            call "aircode" using
                            by value ls-function
@@ -72,6 +235,14 @@
                            by reference ls-rec
                            by reference ls-distance-result
                            by reference ls-matched-codes-array
+                           by value ls-radius-km
+                           by value ls-location-text
+                           by value ls-departure-time
+                           by reference ls-arrival-time
+                           by value ls-min-lat
+                           by value ls-max-lat
+                           by value ls-min-long
+                           by value ls-max-long
        .
 
-       end program.
+       end program main.
